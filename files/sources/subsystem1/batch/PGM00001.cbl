@@ -15,37 +15,207 @@
        FILE-CONTROL.
            SELECT EMPREGADOS    ASSIGN TO UT-S-EMPREGA.
            SELECT RELATORIO     ASSIGN TO UT-S-RELATOR.
+           SELECT EXCECOES      ASSIGN TO UT-S-EXCECAO.
+           SELECT CHECKPOINT    ASSIGN TO UT-S-CHECKPT.
+           SELECT CSVSAIDA      ASSIGN TO UT-S-CSVSAID.
+           SELECT TABFAIXAS     ASSIGN TO UT-S-TABFAIXA.
+           SELECT CONTROLEHR    ASSIGN TO UT-S-CTRLEHR.
 
        DATA DIVISION.
        FILE SECTION.
        FD  EMPREGADOS
            LABEL RECORDS ARE STANDARD
-           RECORD CONTAINS 50 CHARACTERS
+           RECORD CONTAINS 51 CHARACTERS
            BLOCK CONTAINS 0 RECORDS
            DATA RECORD IS REG-EMPREGADOS.
-       01  REG-EMPREGADOS          PIC X(50).
+       01  REG-EMPREGADOS          PIC X(51).
 
        FD  RELATORIO
            LABEL RECORDS ARE STANDARD
-           RECORD CONTAINS 80 CHARACTERS
+           RECORD CONTAINS 96 CHARACTERS
            BLOCK CONTAINS 0 RECORDS
            DATA RECORD IS REG-RELATORIO.
-       01  REG-RELATORIO           PIC X(80).
+       01  REG-RELATORIO           PIC X(96).
+
+       FD  EXCECOES
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 90 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS REG-EXCECOES.
+       01  REG-EXCECOES            PIC X(90).
+
+       FD  CHECKPOINT
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 54 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS REG-CHECKPOINT.
+       01  REG-CHECKPOINT          PIC X(54).
+
+       FD  CSVSAIDA
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 100 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS REG-CSVSAIDA.
+       01  REG-CSVSAIDA            PIC X(100).
+
+       FD  TABFAIXAS
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 20 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS REG-TABFAIXA.
+       01  REG-TABFAIXA            PIC X(20).
+
+       FD  CONTROLEHR
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 05 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS REG-CONTROLEHR.
+       01  REG-CONTROLEHR          PIC X(05).
 
        WORKING-STORAGE SECTION.
 
+       COPY BOOK0001.
+
+       COPY BOOK0002.
+
        01  WS-AREAS-A-USAR.
-           05 WS-REG-EMPREGADOS.
-              10 WS-NUMERO-EMP     PIC 9(05).
-              10 WS-NOME-EMP       PIC X(30).
-              10 WS-STATUS-EMP     PIC 9(01).
-              10 WS-DEPTO-EMP      PIC 9(03).
-              10 WS-POSTO-EMP      PIC 9(02).
-              10 WS-SALARIO-EMP    PIC 9(07)V99.
            05 WS-LIDOS-EMP         PIC 9(05)    VALUE ZEROS.
            05 WS-IMPRESSOS         PIC 9(05)    VALUE ZEROS.
            05 WS-TOT-SALARIOS      PIC 9(09)V99 VALUE ZEROS.
            05 SW-FIM               PIC X(03)    VALUE SPACES.
+           05 WS-REJEITADOS        PIC 9(05)    VALUE ZEROS.
+           05 WS-QTDE-ESPERADA-HDR PIC 9(05)    VALUE ZEROS.
+           05 WS-SW-DIVERGENCIA    PIC X(01)    VALUE 'N'.
+              88 WS-DIVERGENCIA-CTRL            VALUE 'S'.
+           05 WS-QTDE-ESPERADA-HR  PIC 9(05)    VALUE ZEROS.
+           05 WS-SW-DIVERGENCIA-HR PIC X(01)    VALUE 'N'.
+              88 WS-DIVERGENCIA-HR              VALUE 'S'.
+           05 WS-SW-TRAILER-VISTO  PIC X(01)    VALUE 'N'.
+              88 WS-TRAILER-VISTO               VALUE 'S'.
+           05 WS-SW-HDR-VALIDO     PIC X(01)    VALUE 'S'.
+              88 WS-HDR-VALIDO                  VALUE 'S'.
+
+       01  WS-CONTROLE-DATA.
+           05 WS-SW-DATA-VALIDA    PIC X(01)    VALUE 'S'.
+              88 WS-DATA-VALIDA                 VALUE 'S'.
+           05 WS-MAX-DIA-MES       PIC 9(02)    VALUE ZEROS.
+           05 WS-SW-BISSEXTO       PIC X(01)    VALUE 'N'.
+              88 WS-ANO-BISSEXTO                VALUE 'S'.
+           05 WS-RESTO-ANO         PIC 9(03)    VALUE ZEROS.
+           05 WS-QUOCIENTE-AUX     PIC 9(07)    VALUE ZEROS.
+
+       01  WS-TAB-DIAS-MES-VALORES.
+           05 FILLER               PIC 9(02)    VALUE 31.
+           05 FILLER               PIC 9(02)    VALUE 28.
+           05 FILLER               PIC 9(02)    VALUE 31.
+           05 FILLER               PIC 9(02)    VALUE 30.
+           05 FILLER               PIC 9(02)    VALUE 31.
+           05 FILLER               PIC 9(02)    VALUE 30.
+           05 FILLER               PIC 9(02)    VALUE 31.
+           05 FILLER               PIC 9(02)    VALUE 31.
+           05 FILLER               PIC 9(02)    VALUE 30.
+           05 FILLER               PIC 9(02)    VALUE 31.
+           05 FILLER               PIC 9(02)    VALUE 30.
+           05 FILLER               PIC 9(02)    VALUE 31.
+       01  WS-TAB-DIAS-MES REDEFINES WS-TAB-DIAS-MES-VALORES.
+           05 WS-DIAS-MES          PIC 9(02)    OCCURS 12 TIMES.
+
+       01  WS-CONTROLE-VALIDACAO.
+           05 WS-SW-VALIDO         PIC X(01)    VALUE 'S'.
+              88 WS-REGISTRO-VALIDO             VALUE 'S'.
+           05 WS-MOTIVO-REJEICAO   PIC X(40)    VALUE SPACES.
+
+       01  WS-REG-EXCECAO.
+           05 FILLER               PIC X(01).
+           05 WS-EXC-NUMERO        PIC ZZZZ9.
+           05 FILLER               PIC X(02)    VALUE SPACES.
+           05 WS-EXC-NOME          PIC X(30).
+           05 FILLER               PIC X(02)    VALUE SPACES.
+           05 WS-EXC-MOTIVO        PIC X(40).
+           05 FILLER               PIC X(10)    VALUE SPACES.
+
+       01  WS-CONTROLE-CHECKPOINT.
+           05 WS-CKPT-INTERVALO    PIC 9(05)    VALUE 100.
+           05 WS-CKPT-RESTO        PIC 9(05)    VALUE ZEROS.
+           05 WS-CKPT-QUOCIENTE    PIC 9(05)    VALUE ZEROS.
+           05 WS-SW-CKPT-FIM       PIC X(03)    VALUE SPACES.
+           05 WS-CKPT-ULT-NUMERO   PIC 9(05)    VALUE ZEROS.
+           05 WS-SW-CKPT-VALIDO    PIC X(01)    VALUE 'S'.
+              88 WS-CKPT-VALIDO                 VALUE 'S'.
+
+       01  WS-REG-CHECKPOINT.
+           05 WS-CKPT-NUMERO          PIC 9(05).
+           05 WS-CKPT-LIDOS           PIC 9(05).
+           05 WS-CKPT-TOT-SALARIOS    PIC 9(09)V99.
+           05 WS-CKPT-IMPRESSOS       PIC 9(05).
+           05 WS-CKPT-REJEITADOS      PIC 9(05).
+           05 WS-CKPT-DEPTO-ANT       PIC 9(03).
+           05 WS-CKPT-1A-VEZ          PIC X(01).
+           05 WS-CKPT-SUBTOT-QTDE     PIC 9(05).
+           05 WS-CKPT-SUBTOT-SALARIOS PIC 9(09)V99.
+           05 WS-CKPT-NUM-PAGINA      PIC 9(03).
+
+       01  WS-REG-CSV.
+           05 WS-CSV-LINHA         PIC X(100)   VALUE SPACES.
+           05 WS-CSV-SALARIO       PIC 9(07).99.
+           05 WS-TAM-NOME-EMP      PIC 9(02)    VALUE ZEROS.
+
+       01  WS-REG-CONTROLEHR.
+           05 WS-CTRLHR-QTDE       PIC 9(05).
+
+       01  WS-SW-FAIXA-FIM         PIC X(03)    VALUE SPACES.
+
+       01  WS-SW-FAIXA-ERRO        PIC X(01)    VALUE 'N'.
+           88 WS-FAIXA-ERRO                     VALUE 'S'.
+
+       01  WS-REG-TABFAIXA.
+           05 WS-REGFX-POSTO       PIC 9(02).
+           05 WS-REGFX-MINIMO      PIC 9(07)V99.
+           05 WS-REGFX-MAXIMO      PIC 9(07)V99.
+
+       01  WS-TAB-FAIXAS.
+           05 WS-QTDE-FAIXAS       PIC 9(03)    VALUE ZEROS.
+           05 WS-FAIXA-ENTRADA OCCURS 20 TIMES
+                                   INDEXED BY WS-IDX-FAIXA.
+              10 WS-FAIXA-POSTO    PIC 9(02).
+              10 WS-FAIXA-MINIMO   PIC 9(07)V99.
+              10 WS-FAIXA-MAXIMO   PIC 9(07)V99.
+
+       01  WS-SUB-TITULO-SIM.
+           05 FILLER               PIC X(04)    VALUE SPACES.
+           05 FILLER               PIC X(06)    VALUE 'NUMERO'.
+           05 FILLER               PIC X(06)    VALUE SPACES.
+           05 FILLER               PIC X(04)    VALUE 'NOME'.
+           05 FILLER               PIC X(28)    VALUE SPACES.
+           05 FILLER               PIC X(05)    VALUE 'POSTO'.
+           05 FILLER               PIC X(03)    VALUE SPACES.
+           05 FILLER               PIC X(14)    VALUE 'SALARIO ATUAL'.
+           05 FILLER               PIC X(02)    VALUE SPACES.
+           05 FILLER               PIC X(14)    VALUE 'MINIMO FAIXA'.
+           05 FILLER               PIC X(03)    VALUE SPACES.
+           05 FILLER               PIC X(17)    VALUE 'AUMENTO NECESS.'.
+
+       01  WS-DET-SIMULACAO.
+           05 FILLER               PIC X(04)    VALUE SPACES.
+           05 WS-SIM-NUMERO        PIC ZZZZ9.
+           05 FILLER               PIC X(05)    VALUE SPACES.
+           05 WS-SIM-NOME          PIC X(30).
+           05 FILLER               PIC X(03)    VALUE SPACES.
+           05 WS-SIM-POSTO         PIC 9(02).
+           05 FILLER               PIC X(05)    VALUE SPACES.
+           05 WS-SIM-SALARIO       PIC Z,ZZZ,ZZ9.99.
+           05 FILLER               PIC X(02)    VALUE SPACES.
+           05 WS-SIM-MINIMO        PIC Z,ZZZ,ZZ9.99.
+           05 FILLER               PIC X(02)    VALUE SPACES.
+           05 WS-SIM-AUMENTO       PIC Z,ZZZ,ZZ9.99.
+
+       01  WS-CONTROLE-QUEBRA.
+           05 WS-DEPTO-ANT         PIC 9(03)    VALUE ZEROS.
+           05 WS-SW-1A-VEZ         PIC X(01)    VALUE 'S'.
+              88 WS-1A-VEZ                      VALUE 'S'.
+           05 WS-SUBTOT-QTDE       PIC 9(05)    VALUE ZEROS.
+           05 WS-SUBTOT-SALARIOS   PIC 9(09)V99 VALUE ZEROS.
+           05 WS-NUM-PAGINA        PIC 9(03)    VALUE ZEROS.
 
        01  WS-TITULO-1.
            05 FILLER               PIC X(30)    VALUE SPACES.
@@ -70,7 +240,7 @@
 
        01  WS-GUIA.
            05 FILLER               PIC X(01).
-           05 FILLER               PIC X(78)    VALUE ALL '-'.
+           05 FILLER               PIC X(94)    VALUE ALL '-'.
            05 FILLER               PIC X(01)    VALUE SPACES.
 
        01  WS-SUB-TITULO-1.
@@ -85,6 +255,8 @@
            05 FILLER               PIC X(01)    VALUE SPACES.
            05 FILLER               PIC X(06)    VALUE 'POSTO'.
            05 FILLER               PIC X(04)    VALUE SPACES.
+           05 FILLER               PIC X(15)    VALUE 'DESCRICAO POSTO'.
+           05 FILLER               PIC X(01)    VALUE SPACES.
            05 FILLER               PIC X(07)    VALUE 'SALARIO'.
            05 FILLER               PIC X(06)    VALUE SPACES.
        01  WS-DETALHE.
@@ -99,9 +271,26 @@
            05 FILLER               PIC X(04)    VALUE SPACES.
            05 WS-DET-POSTO         PIC 9(02).
            05 FILLER               PIC X(03)    VALUE SPACES.
+           05 WS-DET-DESC-POSTO    PIC X(15).
+           05 FILLER               PIC X(01)    VALUE SPACES.
            05 WS-DET-SALARIO       PIC Z,ZZZ,ZZ9.99.
            05 FILLER               PIC X(04)    VALUE SPACES.
 
+       01  WS-DETALHE-SUBTOTAL.
+           05 FILLER               PIC X(01).
+           05 FILLER               PIC X(15)
+                                   VALUE 'SUBTOTAL DEPTO '.
+           05 WS-SUB-DEPTO         PIC 9(03).
+           05 FILLER               PIC X(04)    VALUE SPACES.
+           05 FILLER               PIC X(12)
+                                   VALUE 'EMPREGADOS: '.
+           05 WS-SUB-QTDE          PIC ZZ,ZZ9.
+           05 FILLER               PIC X(04)    VALUE SPACES.
+           05 FILLER               PIC X(10)
+                                   VALUE 'SALARIOS: '.
+           05 WS-SUB-SALARIO       PIC Z,ZZZ,ZZ9.99.
+           05 FILLER               PIC X(12)    VALUE SPACES.
+
        01  WS-DETALHE-LIDOS.
            05 FILLER               PIC X(01).
            05 FILLER               PIC X(29)
@@ -123,35 +312,222 @@
            05 WS-DET-SALARIO2      PIC $$$,$$$,$$9.99.
            05 FILLER               PIC X(37)    VALUE SPACES.
 
+       01  WS-DETALHE-REJEITADOS.
+           05 FILLER               PIC X(01).
+           05 FILLER               PIC X(32)
+                             VALUE 'TOTAL DE EMPREGADOS REJEITADOS: '.
+           05 WS-TOT-REJEITADOS    PIC ZZ,ZZ9.
+           05 FILLER               PIC X(41)    VALUE SPACES.
+
+       01  WS-DETALHE-DIVERGENCIA.
+           05 FILLER               PIC X(01).
+           05 FILLER               PIC X(42)
+                    VALUE '*** DIVERGENCIA NO CONTROLE DO ARQUIVO ***'.
+           05 FILLER               PIC X(37)    VALUE SPACES.
+
+       01  WS-DETALHE-DIVERG-HR.
+           05 FILLER               PIC X(01).
+           05 FILLER               PIC X(45)
+               VALUE 'TOTAL LIDO DIVERGE DA QTDE ESPERADA PELO RH: '.
+           05 WS-TOT-ESPERADO-HR   PIC ZZ,ZZ9.
+           05 FILLER               PIC X(34)    VALUE SPACES.
+
        LINKAGE SECTION.
        01  LK-FECHA.
            05 FILLER               PIC X(02).
            05 LK-DIA               PIC 9(02).
            05 LK-MES               PIC 9(02).
            05 LK-ANO               PIC 9(04).
+           05 LK-MODO              PIC X(01).
+              88 LK-MODO-NORMAL                 VALUE SPACE.
+              88 LK-MODO-REINICIO               VALUE 'R'.
+              88 LK-MODO-SIMULACAO              VALUE 'S'.
 
        PROCEDURE DIVISION USING LK-FECHA.
            DISPLAY 'INICIO DA EXECUÇÃO'.
        010-INICIO.
-           PERFORM 020-ABRE-ARQUIVOS THRU 020-FIM
-           PERFORM 030-TITULOS       THRU 030-FIM
-           PERFORM 040-LEE           THRU 040-FIM
-           PERFORM 040-PROCESSO       THRU 040-FIM
-                   UNTIL SW-FIM EQUAL 'FIM'
-           PERFORM 050-FINAL         THRU 050-FIM
+           PERFORM 025-VALIDA-DATA   THRU 025-FIM
+           IF WS-DATA-VALIDA
+              PERFORM 020-ABRE-ARQUIVOS THRU 020-FIM
+              PERFORM 015-LE-HEADER     THRU 015-FIM
+              IF WS-HDR-VALIDO
+                 IF LK-MODO-SIMULACAO
+                    PERFORM 060-SIMULACAO-FAIXAS THRU 060-FIM
+                 ELSE
+                    PERFORM 021-VERIFICA-REINICIO THRU 021-FIM
+                    IF WS-CKPT-VALIDO
+                       IF NOT LK-MODO-REINICIO
+                          MOVE 1          TO WS-NUM-PAGINA
+                          PERFORM 030-TITULOS THRU 030-FIM
+                       END-IF
+                       PERFORM 040-LEE        THRU 040-FIM
+                       PERFORM 040-PROCESSO   THRU 040-FIM
+                               UNTIL SW-FIM EQUAL 'FIM'
+                       PERFORM 050-FINAL      THRU 050-FIM
+                    ELSE
+                       DISPLAY 'EXECUCAO ABORTADA - CHECKPOINT NAO '
+                                'CORRESPONDE AO ARQUIVO DESTE DIA'
+                       MOVE 16       TO RETURN-CODE
+                       CLOSE EMPREGADOS RELATORIO EXCECOES CHECKPOINT
+                             CSVSAIDA CONTROLEHR
+                    END-IF
+                 END-IF
+              ELSE
+                 DISPLAY 'EXECUCAO ABORTADA - HEADER AUSENTE OU '
+                          'INVALIDO NO ARQUIVO EMPREGADOS'
+                 MOVE 16             TO RETURN-CODE
+                 CLOSE EMPREGADOS RELATORIO
+                 IF NOT LK-MODO-SIMULACAO
+                    CLOSE EXCECOES CSVSAIDA CONTROLEHR
+                 END-IF
+              END-IF
+           ELSE
+              DISPLAY 'LK-FECHA INVALIDA - DIA: ' LK-DIA
+                       ' MES: ' LK-MES ' ANO: ' LK-ANO
+              DISPLAY 'EXECUCAO ABORTADA ANTES DA EMISSAO DO RELATORIO'
+              MOVE 16             TO RETURN-CODE
+           END-IF
            GOBACK.
 
        020-ABRE-ARQUIVOS.
-           OPEN INPUT  EMPREGADOS
-                OUTPUT RELATORIO.
+           OPEN INPUT  EMPREGADOS.
+           IF LK-MODO-REINICIO
+              OPEN EXTEND RELATORIO
+           ELSE
+              OPEN OUTPUT RELATORIO
+           END-IF
+           IF NOT LK-MODO-SIMULACAO
+              IF LK-MODO-REINICIO
+                 OPEN EXTEND EXCECOES
+                      EXTEND CSVSAIDA
+              ELSE
+                 OPEN OUTPUT EXCECOES
+                      OUTPUT CSVSAIDA
+              END-IF
+              OPEN INPUT  CONTROLEHR
+           END-IF.
        020-FIM.  EXIT.
 
+       015-LE-HEADER.
+           READ EMPREGADOS INTO WS-REG-EMPREGADOS-COMPLETO AT END
+                MOVE 'FIM' TO SW-FIM.
+           IF SW-FIM NOT EQUAL 'FIM'
+              IF WS-TIPO-HEADER
+                 MOVE WS-HDR-QTDE-ESPERADA TO WS-QTDE-ESPERADA-HDR
+                 DISPLAY 'HEADER EMPREGADOS - DATA: ' WS-HDR-DIA '/'
+                          WS-HDR-MES '/' WS-HDR-ANO
+                          ' QTDE ESPERADA: ' WS-HDR-QTDE-ESPERADA
+              ELSE
+                 MOVE 'N'             TO WS-SW-HDR-VALIDO
+              END-IF
+           ELSE
+              MOVE 'N'                TO WS-SW-HDR-VALIDO
+           END-IF.
+           IF WS-HDR-VALIDO AND NOT LK-MODO-SIMULACAO
+              PERFORM 016-LE-CONTROLE-HR THRU 016-FIM
+           END-IF.
+       015-FIM.  EXIT.
+
+       016-LE-CONTROLE-HR.
+           READ CONTROLEHR INTO WS-REG-CONTROLEHR AT END
+                MOVE ZEROS TO WS-CTRLHR-QTDE
+                DISPLAY 'CONTROLE HR NAO INFORMADO - SEM RECONCILIACAO'.
+           MOVE WS-CTRLHR-QTDE    TO WS-QTDE-ESPERADA-HR
+           IF WS-QTDE-ESPERADA-HR > ZEROS
+              DISPLAY 'CONTROLE HR - QTDE ESPERADA: '
+                      WS-QTDE-ESPERADA-HR
+           END-IF.
+       016-FIM.  EXIT.
+
+       021-VERIFICA-REINICIO.
+           IF LK-MODO-REINICIO
+              OPEN INPUT CHECKPOINT
+              PERFORM 022-LE-CHECKPOINT-ANTERIOR THRU 022-FIM
+                      UNTIL WS-SW-CKPT-FIM EQUAL 'FIM'
+              CLOSE CHECKPOINT
+              OPEN EXTEND CHECKPOINT
+              PERFORM 040-LEE THRU 040-FIM WS-LIDOS-EMP TIMES
+              IF WS-LIDOS-EMP > ZEROS
+                 PERFORM 023-VERIFICA-NUMERO-CKPT THRU 023-FIM
+              END-IF
+           ELSE
+              OPEN OUTPUT CHECKPOINT
+           END-IF.
+       021-FIM.  EXIT.
+
+       022-LE-CHECKPOINT-ANTERIOR.
+           READ CHECKPOINT INTO WS-REG-CHECKPOINT AT END
+                MOVE 'FIM' TO WS-SW-CKPT-FIM.
+           IF WS-SW-CKPT-FIM NOT EQUAL 'FIM'
+              MOVE WS-CKPT-LIDOS           TO WS-LIDOS-EMP
+              MOVE WS-CKPT-TOT-SALARIOS    TO WS-TOT-SALARIOS
+              MOVE WS-CKPT-NUMERO          TO WS-CKPT-ULT-NUMERO
+              MOVE WS-CKPT-IMPRESSOS       TO WS-IMPRESSOS
+              MOVE WS-CKPT-REJEITADOS      TO WS-REJEITADOS
+              MOVE WS-CKPT-DEPTO-ANT       TO WS-DEPTO-ANT
+              MOVE WS-CKPT-1A-VEZ          TO WS-SW-1A-VEZ
+              MOVE WS-CKPT-SUBTOT-QTDE     TO WS-SUBTOT-QTDE
+              MOVE WS-CKPT-SUBTOT-SALARIOS TO WS-SUBTOT-SALARIOS
+              MOVE WS-CKPT-NUM-PAGINA      TO WS-NUM-PAGINA
+           END-IF.
+       022-FIM.  EXIT.
+
+       023-VERIFICA-NUMERO-CKPT.
+           IF WS-NUMERO-EMP NOT EQUAL WS-CKPT-ULT-NUMERO
+              DISPLAY 'DIVERGENCIA: CHECKPOINT NAO CORRESPONDE AO '
+                       'ARQUIVO - ESPERADO ' WS-CKPT-ULT-NUMERO
+                       ' ENCONTRADO ' WS-NUMERO-EMP
+              MOVE 'N'             TO WS-SW-CKPT-VALIDO
+           END-IF.
+       023-FIM.  EXIT.
+
+       025-VALIDA-DATA.
+           MOVE 'S'               TO WS-SW-DATA-VALIDA
+           IF LK-MES < 1 OR LK-MES > 12
+              MOVE 'N'            TO WS-SW-DATA-VALIDA
+           ELSE
+              PERFORM 026-VALIDA-DIA-MES THRU 026-FIM
+           END-IF.
+       025-FIM.  EXIT.
+
+       026-VALIDA-DIA-MES.
+           MOVE WS-DIAS-MES(LK-MES) TO WS-MAX-DIA-MES
+           IF LK-MES EQUAL 2
+              PERFORM 027-VERIFICA-BISSEXTO THRU 027-FIM
+              IF WS-ANO-BISSEXTO
+                 MOVE 29          TO WS-MAX-DIA-MES
+              END-IF
+           END-IF
+           IF LK-DIA < 1 OR LK-DIA > WS-MAX-DIA-MES
+              MOVE 'N'            TO WS-SW-DATA-VALIDA
+           END-IF.
+       026-FIM.  EXIT.
+
+       027-VERIFICA-BISSEXTO.
+           MOVE 'N'                TO WS-SW-BISSEXTO
+           DIVIDE LK-ANO BY 400 GIVING WS-QUOCIENTE-AUX
+                  REMAINDER WS-RESTO-ANO
+           IF WS-RESTO-ANO EQUAL ZEROS
+              MOVE 'S'             TO WS-SW-BISSEXTO
+           ELSE
+              DIVIDE LK-ANO BY 100 GIVING WS-QUOCIENTE-AUX
+                     REMAINDER WS-RESTO-ANO
+              IF WS-RESTO-ANO NOT EQUAL ZEROS
+                 DIVIDE LK-ANO BY 4 GIVING WS-QUOCIENTE-AUX
+                        REMAINDER WS-RESTO-ANO
+                 IF WS-RESTO-ANO EQUAL ZEROS
+                    MOVE 'S'       TO WS-SW-BISSEXTO
+                 END-IF
+              END-IF
+           END-IF.
+       027-FIM.  EXIT.
+
        030-TITULOS.
            WRITE REG-RELATORIO FROM WS-TITULO-1
            MOVE LK-DIA         TO WS-TIT-2-DIA
            MOVE LK-MES         TO WS-TIT-2-MES
            MOVE LK-ANO         TO WS-TIT-2-ANO
-           MOVE 1              TO WS-TIT-2-PAGINA
+           MOVE WS-NUM-PAGINA  TO WS-TIT-2-PAGINA
            WRITE REG-RELATORIO FROM WS-TITULO-2
            WRITE REG-RELATORIO FROM WS-GUIA
            WRITE REG-RELATORIO FROM WS-SUB-TITULO-1
@@ -161,29 +537,278 @@
        030-FIM.  EXIT.
 
        040-PROCESSO.
-           ADD 1                  TO WS-LIDOS-EMP
-           ADD WS-SALARIO-EMP     TO WS-TOT-SALARIOS
-           MOVE WS-NUMERO-EMP     TO WS-DET-NUMERO
-           MOVE WS-NOME-EMP       TO WS-DET-NOME
-           MOVE WS-STATUS-EMP     TO WS-DET-STATUS
-           MOVE WS-DEPTO-EMP      TO WS-DET-DEPTO
-           MOVE WS-POSTO-EMP      TO WS-DET-POSTO
-           MOVE WS-SALARIO-EMP    TO WS-DET-SALARIO
-           WRITE REG-RELATORIO    FROM WS-DETALHE
-           ADD 1 TO WS-IMPRESSOS.
+           IF WS-TIPO-TRAILER
+              PERFORM 048-VALIDA-TRAILER THRU 048-FIM
+              MOVE 'FIM'          TO SW-FIM
+           ELSE
+              PERFORM 047-PROCESSA-DETALHE THRU 047-FIM
+           END-IF.
        040-LEE.
-           READ EMPREGADOS INTO WS-REG-EMPREGADOS AT END
+           READ EMPREGADOS INTO WS-REG-EMPREGADOS-COMPLETO AT END
                 MOVE 'FIM' TO SW-FIM.
        040-FIM.  EXIT.
 
+       047-PROCESSA-DETALHE.
+           ADD 1                  TO WS-LIDOS-EMP
+           PERFORM 039-VALIDA-REGISTRO THRU 039-FIM
+           IF WS-REGISTRO-VALIDO
+              IF WS-1A-VEZ
+                 MOVE WS-DEPTO-EMP   TO WS-DEPTO-ANT
+                 MOVE 'N'            TO WS-SW-1A-VEZ
+              END-IF
+              IF WS-DEPTO-EMP NOT = WS-DEPTO-ANT
+                 PERFORM 042-IMPRIME-SUBTOTAL THRU 042-FIM
+                 PERFORM 043-NOVA-PAGINA      THRU 043-FIM
+                 MOVE WS-DEPTO-EMP   TO WS-DEPTO-ANT
+              END-IF
+              ADD WS-SALARIO-EMP     TO WS-TOT-SALARIOS
+              ADD 1                  TO WS-SUBTOT-QTDE
+              ADD WS-SALARIO-EMP     TO WS-SUBTOT-SALARIOS
+              MOVE WS-NUMERO-EMP     TO WS-DET-NUMERO
+              MOVE WS-NOME-EMP       TO WS-DET-NOME
+              MOVE WS-STATUS-EMP     TO WS-DET-STATUS
+              MOVE WS-DEPTO-EMP      TO WS-DET-DEPTO
+              MOVE WS-POSTO-EMP      TO WS-DET-POSTO
+              MOVE WS-DESC-POSTO(WS-POSTO-EMP) TO WS-DET-DESC-POSTO
+              MOVE WS-SALARIO-EMP    TO WS-DET-SALARIO
+              WRITE REG-RELATORIO    FROM WS-DETALHE
+              ADD 1 TO WS-IMPRESSOS
+              PERFORM 041-GRAVA-CSV THRU 041-FIM
+           ELSE
+              MOVE WS-NUMERO-EMP     TO WS-EXC-NUMERO
+              MOVE WS-NOME-EMP       TO WS-EXC-NOME
+              MOVE WS-MOTIVO-REJEICAO TO WS-EXC-MOTIVO
+              WRITE REG-EXCECOES     FROM WS-REG-EXCECAO
+              ADD 1 TO WS-REJEITADOS
+           END-IF
+           DIVIDE WS-LIDOS-EMP BY WS-CKPT-INTERVALO
+                  GIVING WS-CKPT-QUOCIENTE
+                  REMAINDER WS-CKPT-RESTO
+           IF WS-CKPT-RESTO EQUAL ZEROS
+              PERFORM 044-GRAVA-CHECKPOINT THRU 044-FIM
+           END-IF.
+       047-FIM.  EXIT.
+
+       048-VALIDA-TRAILER.
+           MOVE 'S'                TO WS-SW-TRAILER-VISTO
+           IF WS-TRL-QTDE-REG NOT EQUAL WS-LIDOS-EMP
+              DISPLAY 'DIVERGENCIA: TRAILER INDICA ' WS-TRL-QTDE-REG
+                       ' REGISTROS, LIDOS ' WS-LIDOS-EMP
+              MOVE 'S'             TO WS-SW-DIVERGENCIA
+           END-IF
+           IF WS-TRL-TOT-SALARIOS NOT EQUAL WS-TOT-SALARIOS
+              DISPLAY 'DIVERGENCIA: TOTAL DE SALARIOS DO TRAILER '
+                       'DIFERE DO ACUMULADO'
+              MOVE 'S'             TO WS-SW-DIVERGENCIA
+           END-IF.
+       048-FIM.  EXIT.
+
+       039-VALIDA-REGISTRO.
+           MOVE 'S'               TO WS-SW-VALIDO
+           MOVE SPACES             TO WS-MOTIVO-REJEICAO
+           IF WS-STATUS-EMP NOT = 1 AND NOT = 2 AND NOT = 3
+              MOVE 'N'             TO WS-SW-VALIDO
+              MOVE 'STATUS INVALIDO' TO WS-MOTIVO-REJEICAO
+           END-IF
+           IF WS-DEPTO-EMP = ZEROS
+              MOVE 'N'             TO WS-SW-VALIDO
+              MOVE 'DEPARTAMENTO INVALIDO' TO WS-MOTIVO-REJEICAO
+           END-IF
+           IF WS-POSTO-EMP = ZEROS OR WS-POSTO-EMP > 20
+              MOVE 'N'             TO WS-SW-VALIDO
+              MOVE 'POSTO INVALIDO' TO WS-MOTIVO-REJEICAO
+           END-IF
+           IF WS-SALARIO-EMP = ZEROS
+              MOVE 'N'             TO WS-SW-VALIDO
+              MOVE 'SALARIO ZERADO' TO WS-MOTIVO-REJEICAO
+           END-IF.
+       039-FIM.  EXIT.
+
+       042-IMPRIME-SUBTOTAL.
+           IF WS-SUBTOT-QTDE > ZEROS
+              MOVE WS-DEPTO-ANT      TO WS-SUB-DEPTO
+              MOVE WS-SUBTOT-QTDE    TO WS-SUB-QTDE
+              MOVE WS-SUBTOT-SALARIOS TO WS-SUB-SALARIO
+              WRITE REG-RELATORIO    FROM WS-GUIA
+              WRITE REG-RELATORIO    FROM WS-DETALHE-SUBTOTAL
+              MOVE ZEROS             TO WS-SUBTOT-QTDE
+                                         WS-SUBTOT-SALARIOS
+           END-IF.
+       042-FIM.  EXIT.
+
+       043-NOVA-PAGINA.
+           ADD 1                  TO WS-NUM-PAGINA
+           PERFORM 030-TITULOS    THRU 030-FIM.
+       043-FIM.  EXIT.
+
+       041-GRAVA-CSV.
+           MOVE SPACES             TO WS-CSV-LINHA
+           MOVE WS-SALARIO-EMP     TO WS-CSV-SALARIO
+           MOVE 30                 TO WS-TAM-NOME-EMP
+           PERFORM 045-BUSCA-FIM-NOME THRU 045-FIM
+                   VARYING WS-TAM-NOME-EMP FROM 30 BY -1
+                   UNTIL WS-TAM-NOME-EMP EQUAL ZEROS
+                      OR WS-NOME-EMP(WS-TAM-NOME-EMP:1) NOT EQUAL SPACE
+           IF WS-TAM-NOME-EMP EQUAL ZEROS
+              MOVE 1                TO WS-TAM-NOME-EMP
+           END-IF
+           STRING WS-NUMERO-EMP    DELIMITED BY SIZE
+                  ','              DELIMITED BY SIZE
+                  WS-NOME-EMP(1:WS-TAM-NOME-EMP) DELIMITED BY SIZE
+                  ','              DELIMITED BY SIZE
+                  WS-STATUS-EMP    DELIMITED BY SIZE
+                  ','              DELIMITED BY SIZE
+                  WS-DEPTO-EMP     DELIMITED BY SIZE
+                  ','              DELIMITED BY SIZE
+                  WS-POSTO-EMP     DELIMITED BY SIZE
+                  ','              DELIMITED BY SIZE
+                  WS-CSV-SALARIO   DELIMITED BY SIZE
+             INTO WS-CSV-LINHA
+           END-STRING
+           WRITE REG-CSVSAIDA      FROM WS-CSV-LINHA.
+       041-FIM.  EXIT.
+
+       045-BUSCA-FIM-NOME.
+           CONTINUE.
+       045-FIM.  EXIT.
+
+       044-GRAVA-CHECKPOINT.
+           MOVE WS-NUMERO-EMP        TO WS-CKPT-NUMERO
+           MOVE WS-LIDOS-EMP         TO WS-CKPT-LIDOS
+           MOVE WS-TOT-SALARIOS      TO WS-CKPT-TOT-SALARIOS
+           MOVE WS-IMPRESSOS         TO WS-CKPT-IMPRESSOS
+           MOVE WS-REJEITADOS        TO WS-CKPT-REJEITADOS
+           MOVE WS-DEPTO-ANT         TO WS-CKPT-DEPTO-ANT
+           MOVE WS-SW-1A-VEZ         TO WS-CKPT-1A-VEZ
+           MOVE WS-SUBTOT-QTDE       TO WS-CKPT-SUBTOT-QTDE
+           MOVE WS-SUBTOT-SALARIOS   TO WS-CKPT-SUBTOT-SALARIOS
+           MOVE WS-NUM-PAGINA        TO WS-CKPT-NUM-PAGINA
+           WRITE REG-CHECKPOINT      FROM WS-REG-CHECKPOINT.
+       044-FIM.  EXIT.
+
        050-FINAL.
+           PERFORM 042-IMPRIME-SUBTOTAL THRU 042-FIM
+           PERFORM 049-RECONCILIA-HR    THRU 049-FIM
+           PERFORM 051-VERIFICA-CONTROLE-GERAL THRU 051-FIM
            MOVE WS-LIDOS-EMP      TO WS-TOT-LIDOS
            WRITE REG-RELATORIO    FROM WS-DETALHE-LIDOS
+           IF WS-DIVERGENCIA-HR
+              MOVE WS-QTDE-ESPERADA-HR TO WS-TOT-ESPERADO-HR
+              WRITE REG-RELATORIO FROM WS-DETALHE-DIVERG-HR
+           END-IF
            MOVE WS-IMPRESSOS      TO WS-TOT-IMPRESSOS
            WRITE REG-RELATORIO    FROM WS-DETALHE-IMPRESSOS
            MOVE WS-TOT-SALARIOS   TO WS-DET-SALARIO2
            WRITE REG-RELATORIO    FROM WS-DETALHE-SALARIOS
+           MOVE WS-REJEITADOS     TO WS-TOT-REJEITADOS
+           WRITE REG-RELATORIO    FROM WS-DETALHE-REJEITADOS
+           IF WS-DIVERGENCIA-CTRL
+              WRITE REG-RELATORIO FROM WS-DETALHE-DIVERGENCIA
+           END-IF
            DISPLAY 'TOTAL LIDO: ' WS-TOT-LIDOS.
            DISPLAY 'TOTAL IMPRESSO: ' WS-TOT-IMPRESSOS.
-           CLOSE EMPREGADOS RELATORIO.
+           DISPLAY 'TOTAL REJEITADO: ' WS-TOT-REJEITADOS.
+           CLOSE EMPREGADOS RELATORIO EXCECOES CHECKPOINT CSVSAIDA
+                 CONTROLEHR.
        050-FIM.  EXIT.
+
+       049-RECONCILIA-HR.
+           IF WS-QTDE-ESPERADA-HR > ZEROS
+              AND WS-QTDE-ESPERADA-HR NOT EQUAL WS-LIDOS-EMP
+              DISPLAY 'DIVERGENCIA: RH INFORMOU ' WS-QTDE-ESPERADA-HR
+                       ' REGISTROS, PROCESSADOS ' WS-LIDOS-EMP
+              MOVE 'S'             TO WS-SW-DIVERGENCIA-HR
+           END-IF.
+       049-FIM.  EXIT.
+
+       051-VERIFICA-CONTROLE-GERAL.
+           IF WS-QTDE-ESPERADA-HDR NOT EQUAL WS-LIDOS-EMP
+              DISPLAY 'DIVERGENCIA: QTDE ESPERADA NO HEADER DIFERE '
+                       'DA QUANTIDADE LIDA'
+              MOVE 'S'             TO WS-SW-DIVERGENCIA
+           END-IF
+           IF NOT WS-TRAILER-VISTO
+              DISPLAY 'DIVERGENCIA: TRAILER NAO ENCONTRADO - '
+                       'ARQUIVO PODE ESTAR TRUNCADO'
+              MOVE 'S'             TO WS-SW-DIVERGENCIA
+           END-IF.
+       051-FIM.  EXIT.
+
+       060-SIMULACAO-FAIXAS.
+           OPEN INPUT TABFAIXAS
+           PERFORM 061-CARREGA-FAIXAS THRU 061-FIM
+                   UNTIL WS-SW-FAIXA-FIM EQUAL 'FIM'
+           CLOSE TABFAIXAS
+           IF NOT WS-FAIXA-ERRO
+              PERFORM 062-CABECALHO-SIMULACAO THRU 062-FIM
+              PERFORM 040-LEE             THRU 040-FIM
+              PERFORM 063-PROCESSA-SIMULACAO THRU 063-FIM
+                      UNTIL SW-FIM EQUAL 'FIM'
+           END-IF
+           CLOSE EMPREGADOS RELATORIO.
+       060-FIM.  EXIT.
+
+       061-CARREGA-FAIXAS.
+           READ TABFAIXAS INTO WS-REG-TABFAIXA AT END
+                MOVE 'FIM' TO WS-SW-FAIXA-FIM.
+           IF WS-SW-FAIXA-FIM NOT EQUAL 'FIM'
+              IF WS-QTDE-FAIXAS < 20
+                 ADD 1               TO WS-QTDE-FAIXAS
+                 MOVE WS-REGFX-POSTO  TO WS-FAIXA-POSTO(WS-QTDE-FAIXAS)
+                 MOVE WS-REGFX-MINIMO TO WS-FAIXA-MINIMO(WS-QTDE-FAIXAS)
+                 MOVE WS-REGFX-MAXIMO TO WS-FAIXA-MAXIMO(WS-QTDE-FAIXAS)
+              ELSE
+                 DISPLAY 'TABFAIXAS EXCEDE O LIMITE DE 20 FAIXAS - '
+                          'EXECUCAO ABORTADA'
+                 MOVE 16             TO RETURN-CODE
+                 MOVE 'S'            TO WS-SW-FAIXA-ERRO
+                 MOVE 'FIM'          TO WS-SW-FAIXA-FIM
+              END-IF
+           END-IF.
+       061-FIM.  EXIT.
+
+       062-CABECALHO-SIMULACAO.
+           WRITE REG-RELATORIO FROM WS-TITULO-1
+           MOVE LK-DIA         TO WS-TIT-2-DIA
+           MOVE LK-MES         TO WS-TIT-2-MES
+           MOVE LK-ANO         TO WS-TIT-2-ANO
+           MOVE 1              TO WS-TIT-2-PAGINA
+           WRITE REG-RELATORIO FROM WS-TITULO-2
+           WRITE REG-RELATORIO FROM WS-GUIA
+           WRITE REG-RELATORIO FROM WS-SUB-TITULO-SIM
+           WRITE REG-RELATORIO FROM WS-GUIA.
+       062-FIM.  EXIT.
+
+       063-PROCESSA-SIMULACAO.
+           IF WS-TIPO-TRAILER
+              MOVE 'FIM'          TO SW-FIM
+           ELSE
+              PERFORM 065-AVALIA-EMPREGADO THRU 065-FIM
+              PERFORM 040-LEE     THRU 040-FIM
+           END-IF.
+       063-FIM.  EXIT.
+
+       065-AVALIA-EMPREGADO.
+           PERFORM 064-BUSCA-FAIXA THRU 064-FIM
+                   VARYING WS-IDX-FAIXA FROM 1 BY 1
+                   UNTIL WS-IDX-FAIXA > WS-QTDE-FAIXAS
+                      OR WS-FAIXA-POSTO(WS-IDX-FAIXA) EQUAL WS-POSTO-EMP
+           IF WS-IDX-FAIXA <= WS-QTDE-FAIXAS
+              MOVE WS-NUMERO-EMP  TO WS-SIM-NUMERO
+              MOVE WS-NOME-EMP    TO WS-SIM-NOME
+              MOVE WS-POSTO-EMP   TO WS-SIM-POSTO
+              MOVE WS-SALARIO-EMP TO WS-SIM-SALARIO
+              MOVE WS-FAIXA-MINIMO(WS-IDX-FAIXA) TO WS-SIM-MINIMO
+              IF WS-SALARIO-EMP < WS-FAIXA-MINIMO(WS-IDX-FAIXA)
+                 COMPUTE WS-SIM-AUMENTO =
+                         WS-FAIXA-MINIMO(WS-IDX-FAIXA) - WS-SALARIO-EMP
+              ELSE
+                 MOVE ZEROS       TO WS-SIM-AUMENTO
+              END-IF
+              WRITE REG-RELATORIO FROM WS-DET-SIMULACAO
+           END-IF.
+       065-FIM.  EXIT.
+
+       064-BUSCA-FAIXA.
+           CONTINUE.
+       064-FIM.  EXIT.
