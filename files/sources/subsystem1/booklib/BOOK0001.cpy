@@ -1,3 +1,8 @@
+       01  WS-REG-EMPREGADOS-COMPLETO.
+           05 WS-TIPO-REG          PIC X(01).
+              88 WS-TIPO-HEADER                 VALUE '1'.
+              88 WS-TIPO-DETALHE                VALUE '2'.
+              88 WS-TIPO-TRAILER                VALUE '3'.
            05 WS-REG-EMPREGADOS.
               10 WS-NUMERO-EMP     PIC 9(05).
               10 WS-NOME-EMP       PIC X(30).
@@ -5,7 +10,18 @@
               10 WS-DEPTO-EMP      PIC 9(03).
               10 WS-POSTO-EMP      PIC 9(02).
               10 WS-SALARIO-EMP    PIC 9(07)V99.
-           05 WS-LIDOS-EMP         PIC 9(05)    VALUE ZEROS.
-           05 WS-IMPRESSOS         PIC 9(05)    VALUE ZEROS.
-           05 WS-TOT-SALARIOS      PIC 9(09)V99 VALUE ZEROS.
-           05 WS-FIM               PIC X(03)    VALUE SPACES.
+
+       01  WS-REG-HEADER REDEFINES WS-REG-EMPREGADOS-COMPLETO.
+           05 WS-HDR-TIPO           PIC X(01).
+           05 WS-HDR-DATA-EXEC.
+              10 WS-HDR-DIA         PIC 9(02).
+              10 WS-HDR-MES         PIC 9(02).
+              10 WS-HDR-ANO         PIC 9(04).
+           05 WS-HDR-QTDE-ESPERADA  PIC 9(05).
+           05 FILLER                PIC X(37).
+
+       01  WS-REG-TRAILER REDEFINES WS-REG-EMPREGADOS-COMPLETO.
+           05 WS-TRL-TIPO           PIC X(01).
+           05 WS-TRL-QTDE-REG       PIC 9(05).
+           05 WS-TRL-TOT-SALARIOS   PIC 9(09)V99.
+           05 FILLER                PIC X(34).
