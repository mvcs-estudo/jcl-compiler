@@ -0,0 +1,23 @@
+       01  WS-TAB-POSTOS-VALORES.
+           05 FILLER               PIC X(15) VALUE 'ANALISTA JR   '.
+           05 FILLER               PIC X(15) VALUE 'ANALISTA PL   '.
+           05 FILLER               PIC X(15) VALUE 'ANALISTA SR   '.
+           05 FILLER               PIC X(15) VALUE 'PROGRAMADOR JR'.
+           05 FILLER               PIC X(15) VALUE 'PROGRAMADOR PL'.
+           05 FILLER               PIC X(15) VALUE 'PROGRAMADOR SR'.
+           05 FILLER               PIC X(15) VALUE 'SUPERVISOR    '.
+           05 FILLER               PIC X(15) VALUE 'COORDENADOR   '.
+           05 FILLER               PIC X(15) VALUE 'GERENTE       '.
+           05 FILLER               PIC X(15) VALUE 'DIRETOR       '.
+           05 FILLER               PIC X(15) VALUE 'ASSISTENTE ADM'.
+           05 FILLER               PIC X(15) VALUE 'AUXILIAR ADM  '.
+           05 FILLER               PIC X(15) VALUE 'TECNICO JR    '.
+           05 FILLER               PIC X(15) VALUE 'TECNICO PL    '.
+           05 FILLER               PIC X(15) VALUE 'TECNICO SR    '.
+           05 FILLER               PIC X(15) VALUE 'ESTAGIARIO    '.
+           05 FILLER               PIC X(15) VALUE 'OPERADOR      '.
+           05 FILLER               PIC X(15) VALUE 'RECEPCIONISTA '.
+           05 FILLER               PIC X(15) VALUE 'AUXILIAR GERAL'.
+           05 FILLER               PIC X(15) VALUE 'DIRETOR GERAL '.
+       01  WS-TAB-POSTOS REDEFINES WS-TAB-POSTOS-VALORES.
+           05 WS-DESC-POSTO        PIC X(15) OCCURS 20 TIMES.
