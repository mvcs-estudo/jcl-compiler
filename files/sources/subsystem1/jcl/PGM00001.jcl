@@ -0,0 +1,39 @@
+//PGM00001 JOB (ACCTHR),'RELAT EMPREGADOS',
+//         CLASS=A,MSGCLASS=A,MSGLEVEL=(1,1),
+//         NOTIFY=&SYSUID,REGION=0M
+//*
+//* JOB DE PRODUCAO - EMISSAO DO RELATORIO DE EMPREGADOS
+//* EXECUTA PGM00001 CONTRA O EXTRATO DIARIO DE RH (EMPREGADOS)
+//* E GERA O RELATORIO IMPRESSO, O EXTRATO CSV E A LISTA DE
+//* EXCECOES. A DATA E O MODO DE EXECUCAO SAO PASSADOS VIA PARM
+//* (LK-FECHA): COLUNAS 3-4 = DIA, 5-6 = MES, 7-10 = ANO,
+//* COLUNA 11 = MODO (BRANCO=NORMAL, R=REINICIO, S=SIMULACAO).
+//*
+//STEP010  EXEC PGM=PGM00001,PARM='09082026 '
+//STEPLIB  DD   DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//EMPREGA  DD   DSN=PROD.HR.EMPREGADOS.DIARIO,DISP=SHR
+//RELATOR  DD   DSN=PROD.HR.EMPREGADOS.RELAT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(10,10),RLSE),
+//             DCB=(RECFM=FB,LRECL=96,BLKSIZE=0)
+//EXCECAO  DD   DSN=PROD.HR.EMPREGADOS.EXCECOES(+1),
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=90,BLKSIZE=0)
+//CHECKPT  DD   DSN=PROD.HR.EMPREGADOS.CHECKPT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=54,BLKSIZE=0)
+//CSVSAID  DD   DSN=PROD.HR.EMPREGADOS.CSV(+1),
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(10,10),RLSE),
+//             DCB=(RECFM=FB,LRECL=100,BLKSIZE=0)
+//TABFAIXA DD   DSN=PROD.HR.FAIXAS.SALARIAIS,DISP=SHR
+//CTRLEHR  DD   DSN=PROD.HR.EMPREGADOS.CONTROLE,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//*
+//* SO PROSSEGUE SE PGM00001 TERMINOU COM RC <= 4 (RC=16 INDICA
+//* LK-FECHA INVALIDA - VER 025-VALIDA-DATA EM PGM00001).
+//*
+//STEP020  EXEC PGM=IEFBR14,COND=(4,LT,STEP010)
+//DD1      DD   DSN=PROD.HR.EMPREGADOS.CSV(+1),DISP=(OLD,KEEP)
